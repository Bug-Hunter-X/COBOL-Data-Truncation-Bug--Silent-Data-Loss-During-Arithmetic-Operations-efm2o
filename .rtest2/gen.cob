@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE-IN ASSIGN TO "TRANIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE-IN RECORD CONTAINS 51 CHARACTERS.
+       COPY TRANREC.
+       PROCEDURE DIVISION.
+           OPEN OUTPUT TRAN-FILE-IN
+           MOVE SPACES TO TRAN-RECORD
+           MOVE "D" TO TRAN-RECORD-TYPE
+           MOVE "ACCT0001" TO TRAN-ACCOUNT-NO
+           MOVE "REF00000001" TO TRAN-REFERENCE-NO
+           MOVE 100.00 TO TRAN-AMOUNT
+           MOVE "AB01" TO TRAN-ACCT-CODE
+           WRITE TRAN-RECORD
+           MOVE SPACES TO TRAN-RECORD
+           MOVE "D" TO TRAN-RECORD-TYPE
+           MOVE "ACCT0002" TO TRAN-ACCOUNT-NO
+           MOVE "REF00000002" TO TRAN-REFERENCE-NO
+           MOVE 200.00 TO TRAN-AMOUNT
+           MOVE "AB02" TO TRAN-ACCT-CODE
+           WRITE TRAN-RECORD
+           MOVE SPACES TO TRAN-RECORD
+           MOVE "D" TO TRAN-RECORD-TYPE
+           MOVE "ACCT0003" TO TRAN-ACCOUNT-NO
+           MOVE "REF00000003" TO TRAN-REFERENCE-NO
+           MOVE 300.00 TO TRAN-AMOUNT
+           MOVE "AB03" TO TRAN-ACCT-CODE
+           WRITE TRAN-RECORD
+           CLOSE TRAN-FILE-IN
+           STOP RUN.
+       END PROGRAM GEN.
