@@ -0,0 +1,22 @@
+      *****************************************************
+      * TRANREC - Daily transaction input record layout.   *
+      * A detail record carries one transaction; the batch *
+      * is expected to end with a single trailer record    *
+      * carrying the upstream extract's own control count  *
+      * and total, used for end-of-run reconciliation.     *
+      *****************************************************
+       01  TRAN-RECORD.
+           05  TRAN-RECORD-TYPE        PIC X.
+               88  TRAN-DETAIL-REC            VALUE "D".
+               88  TRAN-TRAILER-REC           VALUE "T".
+           05  TRAN-DETAIL-AREA.
+               10  TRAN-ACCOUNT-NO     PIC X(10).
+               10  TRAN-REFERENCE-NO   PIC X(12).
+               10  TRAN-AMOUNT         PIC S9(7)V99.
+               10  TRAN-ACCT-CODE      PIC X(4).
+               10  FILLER              PIC X(15).
+           05  TRAN-TRAILER-AREA REDEFINES TRAN-DETAIL-AREA.
+               10  FILLER              PIC X(10).
+               10  TRAN-BATCH-COUNT    PIC 9(7).
+               10  TRAN-BATCH-TOTAL    PIC S9(13)V99.
+               10  FILLER              PIC X(18).
