@@ -0,0 +1,15 @@
+      *****************************************************
+      * CHKPREC - Checkpoint / status snapshot record.     *
+      * Shared by the checkpoint-restart logic and the     *
+      * online monitoring status file.                     *
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STATUS-FLAG        PIC X.
+               88  CKPT-IN-PROGRESS           VALUE "A".
+               88  CKPT-COMPLETE              VALUE "C".
+           05  CKPT-READ-COUNT         PIC 9(7).
+           05  CKPT-COUNT              PIC 9(7).
+           05  CKPT-REJECT-COUNT       PIC 9(7).
+           05  CKPT-AMOUNT             PIC S9(13)V99.
+           05  CKPT-CONTROL-TOTAL      PIC S9(13)V99.
+           05  CKPT-TIMESTAMP          PIC X(26).
