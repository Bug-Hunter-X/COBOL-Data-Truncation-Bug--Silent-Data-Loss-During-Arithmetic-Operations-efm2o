@@ -0,0 +1,11 @@
+      *****************************************************
+      * REJECTREC - Overflow/exception transaction record. *
+      * Written for any transaction that would overflow    *
+      * the accumulator instead of being silently truncated.*
+      *****************************************************
+       01  REJECT-RECORD.
+           05  REJ-TIMESTAMP           PIC X(26).
+           05  REJ-ACCOUNT-NO          PIC X(10).
+           05  REJ-REFERENCE-NO        PIC X(12).
+           05  REJ-AMOUNT              PIC S9(7)V99.
+           05  REJ-REASON              PIC X(40).
