@@ -0,0 +1,10 @@
+      *****************************************************
+      * AUDITREC - Before/after audit trail record for     *
+      * every successful ADD to the accumulator.           *
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-COUNT               PIC 9(7).
+           05  AUD-AMOUNT-ADDED        PIC S9(7)V99.
+           05  AUD-PRE-AMOUNT          PIC S9(13)V99.
+           05  AUD-POST-AMOUNT         PIC S9(13)V99.
