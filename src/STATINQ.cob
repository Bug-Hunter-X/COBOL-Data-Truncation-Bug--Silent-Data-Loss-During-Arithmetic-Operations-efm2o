@@ -0,0 +1,69 @@
+      ******************************************************************
+      * STATINQ - Online batch-progress inquiry.
+      * Reads the checkpoint/status record that TRANACC writes every
+      * WS-CHECKPOINT-INTERVAL records (and again at end-of-run) and
+      * displays the current record count and running total so an
+      * operator can check batch progress from a terminal without
+      * disturbing the batch job itself.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TRANCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 78 CHARACTERS.
+       COPY CHKPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-FLAGS.
+           05  WS-CKPT-FILE-STATUS     PIC X(2) VALUE SPACES.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DSP-AMOUNT           PIC --,---,---,---,--9.99.
+           05  WS-DSP-CONTROL-TOTAL    PIC --,---,---,---,--9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 1000-DISPLAY-STATUS
+           STOP RUN.
+
+       1000-DISPLAY-STATUS SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "STATINQ: NO CHECKPOINT/STATUS DATA AVAILABLE "
+                   "- BATCH HAS NOT STARTED"
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "STATINQ: STATUS FILE IS EMPTY"
+                       MOVE 4 TO RETURN-CODE
+               END-READ
+               IF WS-CKPT-FILE-STATUS = "00"
+                   PERFORM 1100-SHOW-RECORD
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1100-SHOW-RECORD SECTION.
+           DISPLAY "TRANACC BATCH STATUS AS OF " CKPT-TIMESTAMP
+           IF CKPT-COMPLETE
+               DISPLAY "  RUN STATE      : COMPLETE"
+           ELSE
+               DISPLAY "  RUN STATE      : IN PROGRESS"
+           END-IF
+           MOVE CKPT-AMOUNT TO WS-DSP-AMOUNT
+           MOVE CKPT-CONTROL-TOTAL TO WS-DSP-CONTROL-TOTAL
+           DISPLAY "  RECORDS POSTED : " CKPT-COUNT
+           DISPLAY "  RUNNING TOTAL  : " WS-DSP-AMOUNT
+           DISPLAY "  CONTROL TOTAL  : " WS-DSP-CONTROL-TOTAL.
+
+       END PROGRAM STATINQ.
