@@ -0,0 +1,576 @@
+      ******************************************************************
+      * TRANACC - Daily transaction accumulator batch program.
+      * Reads the daily transaction file and accumulates the amount
+      * field into WS-AMOUNT, driving WS-COUNT off records actually
+      * read instead of a fixed iteration count.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANACC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE-IN ASSIGN TO "TRANIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT TRAN-RPT-OUT ASSIGN TO "TRANRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TRANCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "TRANREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "TRANAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "TRANPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE-IN
+           RECORD CONTAINS 51 CHARACTERS.
+       COPY TRANREC.
+
+       FD  TRAN-RPT-OUT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                    PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 78 CHARACTERS.
+       COPY CHKPREC.
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 97 CHARACTERS.
+       COPY REJECTREC.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+       COPY AUDITREC.
+
+       FD  PARM-FILE
+           RECORD CONTAINS 7 CHARACTERS.
+       01  PARM-LINE                   PIC X(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-AREA.
+           05  WS-AMOUNT               PIC S9(13)V99 COMP-3 VALUE 0.
+           05  WS-COUNT                PIC 9(7) VALUE 0.
+           05  WS-READ-COUNT           PIC 9(7) VALUE 0.
+      * Records read by THIS invocation only - unlike WS-READ-COUNT,
+      * never restored from the checkpoint, so the req008 record-cap
+      * test below starts back at zero on every resumed run.
+           05  WS-RUN-READ-COUNT       PIC 9(7) VALUE 0.
+           05  WS-AMOUNT-MAX           PIC S9(13)V99 COMP-3
+                                           VALUE 9999999999999.99.
+           05  WS-AMOUNT-MIN           PIC S9(13)V99 COMP-3
+                                           VALUE -9999999999999.99.
+           05  WS-PROJECTED-TOTAL      PIC S9(15)V99 COMP-3 VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(7) VALUE 0.
+           05  WS-PRE-ADD-AMOUNT       PIC S9(13)V99 COMP-3 VALUE 0.
+           05  WS-CONTROL-TOTAL        PIC S9(13)V99 COMP-3 VALUE 0.
+           05  WS-INDEP-TOTAL          PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01  WS-ACCOUNT-TABLE.
+           05  WS-ACCT-COUNT-ENTRIES   PIC 9(3) VALUE 0.
+           05  WS-ACCT-TABLE-FULL-SW   PIC X VALUE "N".
+               88  WS-ACCT-TABLE-FULL         VALUE "Y".
+           05  WS-ACCT-ENTRY OCCURS 50 TIMES INDEXED BY WS-ACCT-IDX.
+               10  WS-ACCT-CODE            PIC X(4).
+               10  WS-ACCT-AMOUNT          PIC S9(13)V99 COMP-3
+                                               VALUE 0.
+               10  WS-ACCT-TXN-COUNT       PIC 9(7) VALUE 0.
+           05  WS-ACCT-FOUND-SW         PIC X VALUE "N".
+               88  WS-ACCT-FOUND               VALUE "Y".
+           05  WS-RESUMED-RUN-SW        PIC X VALUE "N".
+               88  WS-RESUMED-RUN              VALUE "Y".
+
+       01  WS-FILE-FLAGS.
+           05  WS-TRAN-FILE-STATUS     PIC X(2) VALUE SPACES.
+           05  WS-TRAN-EOF-SW          PIC X VALUE "N".
+               88  WS-TRAN-EOF                  VALUE "Y".
+           05  WS-RPT-FILE-STATUS      PIC X(2) VALUE SPACES.
+           05  WS-CKPT-FILE-STATUS     PIC X(2) VALUE SPACES.
+           05  WS-REJ-FILE-STATUS      PIC X(2) VALUE SPACES.
+           05  WS-AUD-FILE-STATUS      PIC X(2) VALUE SPACES.
+           05  WS-PARM-FILE-STATUS     PIC X(2) VALUE SPACES.
+
+       01  WS-PARM-FIELDS.
+           05  WS-PARM-RAW             PIC X(7) VALUE SPACES.
+           05  WS-MAX-RECORDS          PIC 9(7) VALUE 0.
+           05  WS-MAX-RECORDS-SW       PIC X VALUE "N".
+               88  WS-MAX-RECORDS-ACTIVE       VALUE "Y".
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 25.
+           05  WS-SKIP-COUNT           PIC 9(7) VALUE 0.
+           05  WS-CHECKPOINT-QUOTIENT  PIC 9(7).
+           05  WS-CHECKPOINT-DUE       PIC 9(7).
+
+       01  WS-RUN-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YYYY     PIC 9(4).
+               10  WS-CURRENT-MM       PIC 9(2).
+               10  WS-CURRENT-DD       PIC 9(2).
+           05  WS-RUN-DATE-DISPLAY     PIC X(10).
+
+       01  WS-RECON-FIELDS.
+           05  WS-RECON-RESULT         PIC X(20) VALUE SPACES.
+           05  WS-TRAILER-FOUND-SW     PIC X VALUE "N".
+               88  WS-TRAILER-FOUND           VALUE "Y".
+           05  WS-BATCH-COUNT          PIC 9(7) VALUE 0.
+           05  WS-BATCH-TOTAL          PIC S9(13)V99 VALUE 0.
+           05  WS-BATCH-RECON-RESULT   PIC X(20) VALUE SPACES.
+           05  WS-INDEP-EOF-SW         PIC X VALUE "N".
+               88  WS-INDEP-EOF                VALUE "Y".
+           05  WS-INDEP-READ-COUNT     PIC 9(7) VALUE 0.
+           05  WS-REJ-MATCH-SW         PIC X VALUE "N".
+               88  WS-REJ-MATCHED              VALUE "Y".
+
+      * Rejected-reference lookup, rebuilt from TRANREJ.DAT at
+      * end-of-run so the control-total recompute below can exclude
+      * the same transactions TRAN-FILE-IN's own detail records would
+      * otherwise double-count - independent of WS-REJECT-COUNT.
+       01  WS-REJECTED-REFS.
+           05  WS-REJ-REF-COUNT        PIC 9(5) VALUE 0.
+           05  WS-REJ-REF-TABLE-FULL-SW PIC X VALUE "N".
+               88  WS-REJ-REF-TABLE-FULL      VALUE "Y".
+           05  WS-REJ-REF-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-REJ-IDX  PIC X(12).
+
+       01  WS-REPORT-LINES.
+           05  WS-RPT-HEADING-1        PIC X(80) VALUE
+               "DAILY TRANSACTION CONTROL-TOTAL REPORT".
+           05  WS-RPT-HEADING-2        PIC X(80) VALUE
+               "RUN DATE: ".
+           05  WS-RPT-DETAIL.
+               10  FILLER              PIC X(20) VALUE
+                   "RECORDS PROCESSED: ".
+               10  WS-RPT-COUNT        PIC Z,ZZZ,ZZ9.
+           05  WS-RPT-TOTAL.
+               10  FILLER              PIC X(20) VALUE
+                   "GRAND TOTAL:        ".
+               10  WS-RPT-AMOUNT       PIC --,---,---,---,--9.99.
+           05  WS-RPT-REJECTED.
+               10  FILLER              PIC X(20) VALUE
+                   "REJECTED:           ".
+               10  WS-RPT-REJ-COUNT    PIC Z,ZZZ,ZZ9.
+           05  WS-RPT-RECON.
+               10  FILLER              PIC X(20) VALUE
+                   "CONTROL CHECK:      ".
+               10  WS-RPT-RECON-RESULT PIC X(20).
+           05  WS-RPT-BATCH-RECON.
+               10  FILLER              PIC X(20) VALUE
+                   "BATCH RECONCILE:    ".
+               10  WS-RPT-BATCH-RESULT PIC X(20).
+           05  WS-RPT-ACCT-HEADING     PIC X(80) VALUE
+               "BY ACCOUNT/DEPARTMENT CODE:".
+           05  WS-RPT-RESUMED-NOTE     PIC X(80) VALUE
+               "NOTE: RESUMED RUN - EXCLUDES PRE-RESTART DATA".
+           05  WS-RPT-ACCT-LINE.
+               10  FILLER              PIC X(10) VALUE
+                   "  ACCT ".
+               10  WS-RPT-ACCT-CODE    PIC X(4).
+               10  FILLER              PIC X(10) VALUE
+                   "   COUNT ".
+               10  WS-RPT-ACCT-COUNT   PIC Z,ZZZ,ZZ9.
+               10  FILLER              PIC X(10) VALUE
+                   "   TOTAL ".
+               10  WS-RPT-ACCT-AMOUNT  PIC --,---,---,---,--9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN SECTION.
+           PERFORM 1000-INITIALIZE
+           PERFORM 100-PROCESS-DATA UNTIL WS-TRAN-EOF
+               OR (WS-MAX-RECORDS-ACTIVE AND
+                   WS-RUN-READ-COUNT NOT < WS-MAX-RECORDS)
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE SECTION.
+           OPEN INPUT TRAN-FILE-IN
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "TRANACC: UNABLE TO OPEN TRANIN.DAT - STATUS "
+                   WS-TRAN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT TRAN-RPT-OUT
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "TRANACC: UNABLE TO OPEN TRANRPT.DAT - STATUS "
+                   WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1400-CHECK-RESTART
+           IF WS-RESUMED-RUN
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJ-FILE-STATUS = "35"
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-REJ-FILE-STATUS NOT = "00"
+               DISPLAY "TRANACC: UNABLE TO OPEN TRANREJ.DAT - STATUS "
+                   WS-REJ-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESUMED-RUN
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUD-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUD-FILE-STATUS NOT = "00"
+               DISPLAY "TRANACC: UNABLE TO OPEN TRANAUD.DAT - STATUS "
+                   WS-AUD-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1300-GET-RUN-PARM
+           PERFORM WS-SKIP-COUNT TIMES
+               PERFORM 2000-READ-TRAN-FILE
+           END-PERFORM
+           PERFORM 2000-READ-TRAN-FILE.
+
+       1300-GET-RUN-PARM SECTION.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARM-RAW FROM ARGUMENT-VALUE
+           IF WS-PARM-RAW = SPACES
+               OPEN INPUT PARM-FILE
+               IF WS-PARM-FILE-STATUS = "00"
+                   READ PARM-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE PARM-LINE TO WS-PARM-RAW
+                   END-READ
+                   CLOSE PARM-FILE
+               END-IF
+           END-IF
+           IF WS-PARM-RAW NOT = SPACES
+               MOVE WS-PARM-RAW TO WS-MAX-RECORDS
+           END-IF
+           IF WS-MAX-RECORDS > 0
+               SET WS-MAX-RECORDS-ACTIVE TO TRUE
+               DISPLAY "TRANACC: RUN-TIME RECORD LIMIT = "
+                   WS-MAX-RECORDS
+           END-IF.
+
+       1400-CHECK-RESTART SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CKPT-IN-PROGRESS
+                   MOVE CKPT-READ-COUNT TO WS-SKIP-COUNT
+                   MOVE CKPT-READ-COUNT TO WS-READ-COUNT
+                   MOVE CKPT-COUNT TO WS-COUNT
+                   MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE CKPT-AMOUNT TO WS-AMOUNT
+                   SET WS-RESUMED-RUN TO TRUE
+                   DISPLAY "TRANACC: RESUMING FROM CHECKPOINT, "
+                       "RECORDS POSTED = " WS-COUNT
+                       ", FILE RECORDS ALREADY READ = " WS-READ-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       100-PROCESS-DATA SECTION.
+           EVALUATE TRUE
+               WHEN TRAN-TRAILER-REC
+                   PERFORM 100-PROCESS-TRAILER
+               WHEN OTHER
+                   PERFORM 100-PROCESS-DETAIL
+           END-EVALUATE
+           PERFORM 2000-READ-TRAN-FILE.
+
+       100-PROCESS-DETAIL SECTION.
+           ADD 1 TO WS-READ-COUNT
+           ADD 1 TO WS-RUN-READ-COUNT
+           COMPUTE WS-PROJECTED-TOTAL = WS-AMOUNT + TRAN-AMOUNT
+           IF WS-PROJECTED-TOTAL > WS-AMOUNT-MAX
+               OR WS-PROJECTED-TOTAL < WS-AMOUNT-MIN
+               PERFORM 3000-REJECT-TRANSACTION
+           ELSE
+               MOVE WS-AMOUNT TO WS-PRE-ADD-AMOUNT
+               ADD TRAN-AMOUNT TO WS-AMOUNT
+               ADD 1 TO WS-COUNT
+               PERFORM 4600-POST-ACCOUNT-BUCKET
+               PERFORM 4000-WRITE-AUDIT-RECORD
+               DIVIDE WS-COUNT BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CHECKPOINT-QUOTIENT
+                   REMAINDER WS-CHECKPOINT-DUE
+               IF WS-CHECKPOINT-DUE = 0
+                   PERFORM 7000-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       100-PROCESS-TRAILER SECTION.
+           SET WS-TRAILER-FOUND TO TRUE
+           MOVE TRAN-BATCH-COUNT TO WS-BATCH-COUNT
+           MOVE TRAN-BATCH-TOTAL TO WS-BATCH-TOTAL
+           DISPLAY "TRANACC: TRAILER RECEIVED - BATCH COUNT = "
+               TRAN-BATCH-COUNT " BATCH TOTAL = " TRAN-BATCH-TOTAL.
+
+       4600-POST-ACCOUNT-BUCKET SECTION.
+           SET WS-ACCT-FOUND-SW TO "N"
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCT-COUNT-ENTRIES
+               IF WS-ACCT-CODE (WS-ACCT-IDX) = TRAN-ACCT-CODE
+                   SET WS-ACCT-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-ACCT-FOUND
+               IF WS-ACCT-COUNT-ENTRIES < 50
+                   ADD 1 TO WS-ACCT-COUNT-ENTRIES
+                   SET WS-ACCT-IDX TO WS-ACCT-COUNT-ENTRIES
+                   MOVE TRAN-ACCT-CODE TO WS-ACCT-CODE (WS-ACCT-IDX)
+                   SET WS-ACCT-FOUND TO TRUE
+               ELSE
+                   SET WS-ACCT-TABLE-FULL TO TRUE
+                   DISPLAY "TRANACC: ACCOUNT BUCKET TABLE FULL - "
+                       TRAN-ACCT-CODE " NOT BROKEN OUT SEPARATELY"
+               END-IF
+           END-IF
+           IF WS-ACCT-FOUND
+               ADD TRAN-AMOUNT TO WS-ACCT-AMOUNT (WS-ACCT-IDX)
+               ADD 1 TO WS-ACCT-TXN-COUNT (WS-ACCT-IDX)
+           END-IF.
+
+       4000-WRITE-AUDIT-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-COUNT TO AUD-COUNT
+           MOVE TRAN-AMOUNT TO AUD-AMOUNT-ADDED
+           MOVE WS-PRE-ADD-AMOUNT TO AUD-PRE-AMOUNT
+           MOVE WS-AMOUNT TO AUD-POST-AMOUNT
+           WRITE AUDIT-RECORD.
+
+       3000-REJECT-TRANSACTION SECTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE FUNCTION CURRENT-DATE TO REJ-TIMESTAMP
+           MOVE TRAN-ACCOUNT-NO TO REJ-ACCOUNT-NO
+           MOVE TRAN-REFERENCE-NO TO REJ-REFERENCE-NO
+           MOVE TRAN-AMOUNT TO REJ-AMOUNT
+           MOVE "ACCUMULATOR LIMIT EXCEEDED - NOT POSTED" TO REJ-REASON
+           WRITE REJECT-RECORD
+           DISPLAY "TRANACC: REJECTED TRANSACTION " TRAN-REFERENCE-NO
+               " - ACCUMULATOR LIMIT EXCEEDED".
+
+       2000-READ-TRAN-FILE SECTION.
+           READ TRAN-FILE-IN
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+           END-READ.
+
+       7000-WRITE-CHECKPOINT SECTION.
+           SET CKPT-IN-PROGRESS TO TRUE
+           MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+           MOVE WS-COUNT TO CKPT-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-AMOUNT TO CKPT-AMOUNT
+           MOVE WS-CONTROL-TOTAL TO CKPT-CONTROL-TOTAL
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       7500-CLEAR-CHECKPOINT SECTION.
+           SET CKPT-COMPLETE TO TRUE
+           MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+           MOVE WS-COUNT TO CKPT-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-AMOUNT TO CKPT-AMOUNT
+           MOVE WS-CONTROL-TOTAL TO CKPT-CONTROL-TOTAL
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8000-WRITE-REPORT SECTION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-CURRENT-MM "/" WS-CURRENT-DD "/" WS-CURRENT-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+           MOVE WS-RPT-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "RUN DATE: " WS-RUN-DATE-DISPLAY
+               DELIMITED BY SIZE INTO WS-RPT-HEADING-2
+           MOVE WS-RPT-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-COUNT TO WS-RPT-COUNT
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-AMOUNT TO WS-RPT-AMOUNT
+           MOVE WS-RPT-TOTAL TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-REJECT-COUNT TO WS-RPT-REJ-COUNT
+           MOVE WS-RPT-REJECTED TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RECON-RESULT TO WS-RPT-RECON-RESULT
+           MOVE WS-RPT-RECON TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-BATCH-RECON-RESULT TO WS-RPT-BATCH-RESULT
+           MOVE WS-RPT-BATCH-RECON TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-ACCT-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+           IF WS-RESUMED-RUN
+               MOVE WS-RPT-RESUMED-NOTE TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCT-COUNT-ENTRIES
+               MOVE WS-ACCT-CODE (WS-ACCT-IDX) TO WS-RPT-ACCT-CODE
+               MOVE WS-ACCT-TXN-COUNT (WS-ACCT-IDX) TO WS-RPT-ACCT-COUNT
+               MOVE WS-ACCT-AMOUNT (WS-ACCT-IDX) TO WS-RPT-ACCT-AMOUNT
+               MOVE WS-RPT-ACCT-LINE TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM.
+
+       8550-RECOMPUTE-CONTROL-TOTAL SECTION.
+      * Derives WS-CONTROL-TOTAL from the persisted input and reject
+      * files themselves - a second, independent pass over disk data
+      * rather than a running total kept in lockstep with the ADD to
+      * WS-AMOUNT - so 8600 below can actually detect a skipped or
+      * duplicated transaction instead of trivially agreeing with it.
+           MOVE 0 TO WS-INDEP-TOTAL
+           MOVE 0 TO WS-INDEP-READ-COUNT
+           MOVE 0 TO WS-REJ-REF-COUNT
+           PERFORM 8551-LOAD-REJECTED-REFS
+           PERFORM 8552-SUM-INPUT-DETAIL
+           MOVE WS-INDEP-TOTAL TO WS-CONTROL-TOTAL.
+
+       8551-LOAD-REJECTED-REFS SECTION.
+           CLOSE REJECT-FILE
+           OPEN INPUT REJECT-FILE
+           IF WS-REJ-FILE-STATUS = "00"
+               MOVE "N" TO WS-INDEP-EOF-SW
+               PERFORM UNTIL WS-INDEP-EOF
+                   READ REJECT-FILE
+                       AT END
+                           SET WS-INDEP-EOF TO TRUE
+                       NOT AT END
+                           IF WS-REJ-REF-COUNT < 500
+                               ADD 1 TO WS-REJ-REF-COUNT
+                               MOVE REJ-REFERENCE-NO TO
+                                   WS-REJ-REF-ENTRY (WS-REJ-REF-COUNT)
+                           ELSE
+                               SET WS-REJ-REF-TABLE-FULL TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REJECT-FILE
+           END-IF
+           IF WS-REJ-REF-TABLE-FULL
+               DISPLAY "TRANACC: REJECTED-REFERENCE TABLE FULL - "
+                   "CONTROL TOTAL RECOMPUTE MAY BE UNRELIABLE"
+           END-IF.
+
+       8552-SUM-INPUT-DETAIL SECTION.
+           CLOSE TRAN-FILE-IN
+           OPEN INPUT TRAN-FILE-IN
+           IF WS-TRAN-FILE-STATUS = "00"
+               MOVE "N" TO WS-INDEP-EOF-SW
+               PERFORM UNTIL WS-INDEP-EOF
+                   READ TRAN-FILE-IN
+                       AT END
+                           SET WS-INDEP-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 8553-SUM-ONE-DETAIL
+                   END-READ
+               END-PERFORM
+               CLOSE TRAN-FILE-IN
+           END-IF.
+
+       8553-SUM-ONE-DETAIL SECTION.
+           IF TRAN-DETAIL-REC
+               ADD 1 TO WS-INDEP-READ-COUNT
+               PERFORM 8554-CHECK-REJECTED
+               IF NOT WS-REJ-MATCHED
+                   ADD TRAN-AMOUNT TO WS-INDEP-TOTAL
+               END-IF
+               IF WS-INDEP-READ-COUNT NOT < WS-READ-COUNT
+                   SET WS-INDEP-EOF TO TRUE
+               END-IF
+           END-IF.
+
+       8554-CHECK-REJECTED SECTION.
+           MOVE "N" TO WS-REJ-MATCH-SW
+           PERFORM VARYING WS-REJ-IDX FROM 1 BY 1
+               UNTIL WS-REJ-IDX > WS-REJ-REF-COUNT
+               IF WS-REJ-REF-ENTRY (WS-REJ-IDX) = TRAN-REFERENCE-NO
+                   SET WS-REJ-MATCHED TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       8600-VERIFY-CONTROL-TOTAL SECTION.
+           IF WS-REJ-REF-TABLE-FULL
+               MOVE "SKIPPED" TO WS-RECON-RESULT
+               DISPLAY "TRANACC: CONTROL TOTAL CHECK - SKIPPED - "
+                   "REJECTED-REFERENCE TABLE OVERFLOWED"
+           ELSE
+               IF WS-AMOUNT = WS-CONTROL-TOTAL
+                   MOVE "PASS" TO WS-RECON-RESULT
+                   DISPLAY "TRANACC: CONTROL TOTAL CHECK - PASS"
+               ELSE
+                   MOVE "FAIL" TO WS-RECON-RESULT
+                   DISPLAY "TRANACC: CONTROL TOTAL CHECK - FAIL - "
+                       "WS-AMOUNT AND WS-CONTROL-TOTAL DISAGREE"
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       8700-VERIFY-BATCH-TOTAL SECTION.
+           IF NOT WS-TRAILER-FOUND
+               MOVE "NO TRAILER" TO WS-BATCH-RECON-RESULT
+               DISPLAY "TRANACC: NO TRAILER RECORD - BATCH "
+                   "RECONCILIATION SKIPPED"
+           ELSE
+               IF WS-AMOUNT = WS-BATCH-TOTAL
+                   AND WS-COUNT = WS-BATCH-COUNT
+                   MOVE "PASS" TO WS-BATCH-RECON-RESULT
+                   DISPLAY "TRANACC: BATCH RECONCILIATION - PASS"
+               ELSE
+                   MOVE "FAIL" TO WS-BATCH-RECON-RESULT
+                   DISPLAY "TRANACC: BATCH RECONCILIATION - FAIL - "
+                       "ACCUMULATED TOTAL DOES NOT MATCH TRAILER"
+                   MOVE 12 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE SECTION.
+           PERFORM 8550-RECOMPUTE-CONTROL-TOTAL
+           PERFORM 8600-VERIFY-CONTROL-TOTAL
+           PERFORM 8700-VERIFY-BATCH-TOTAL
+           PERFORM 8000-WRITE-REPORT
+           IF WS-TRAN-EOF
+               PERFORM 7500-CLEAR-CHECKPOINT
+           ELSE
+               DISPLAY "TRANACC: RUN STOPPED AT RECORD LIMIT - "
+                   "CHECKPOINT LEFT IN-PROGRESS FOR NEXT RUN"
+               PERFORM 7000-WRITE-CHECKPOINT
+           END-IF
+           CLOSE TRAN-RPT-OUT
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM TRANACC.
